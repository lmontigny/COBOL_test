@@ -0,0 +1,273 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLORPT.
+000300 AUTHOR.         R MONTIGNY.
+000400 INSTALLATION.   OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  --------------------
+001000*  2026-08-09  RLM  ORIGINAL VERSION.  READS THE HELLO AUDIT
+001100*                   TRAIL AND PRINTS A PER-RUN-DATE RECAP --
+001200*                   CYCLES COMPLETED, START/END COUNTER VALUES,
+001300*                   AND WHETHER EACH DATE'S RUNS ENDED NORMALLY
+001400*                   OR WERE CUT SHORT -- FOR THE DAILY
+001500*                   OPERATIONS RECONCILIATION SHEET.
+001600*
+001700*  INPUT IS ASSUMED TO BE IN RUN-DATE SEQUENCE, WHICH HOLDS
+001800*  BECAUSE HELLO ONLY EVER APPENDS TO THE AUDIT FILE AND THE
+001900*  SYSTEM CLOCK ONLY MOVES FORWARD.  ONLY THE 'S' (SUMMARY)
+002000*  RECORDS ARE USED -- THE PER-ITERATION 'D' DETAIL RECORDS ARE
+002100*  SKIPPED.
+002101*
+002102*  THE CONTROL BREAK FURTHER ASSUMES EACH NAMED INSTANCE'S 'S'
+002103*  RECORDS FOR A GIVEN RUN DATE ARE CONTIGUOUS IN THE FILE, WHICH
+002104*  HOLDS AS LONG AS EACH INSTANCE IN LOOPCTL-FILE RUNS AT MOST
+002105*  ONCE PER CALENDAR DATE.  A SAME-DAY RERUN OF ONE INSTANCE WITH
+002106*  A DIFFERENT INSTANCE'S RUN IN BETWEEN WILL INTERLEAVE THEIR 'S'
+002107*  RECORDS AND PRODUCE TWO REPORT LINES FOR THAT DATE/INSTANCE
+002108*  INSTEAD OF ONE COMBINED LINE.  IF SAME-DAY RERUNS BECOME
+002109*  ROUTINE, THE AUDIT FILE SHOULD BE SORTED ON RUN DATE, LOOP
+002110*  NAME, AND TIMESTAMP AHEAD OF THIS PROGRAM RATHER THAN RELYING
+002111*  ON APPEND ORDER.
+002112*
+002120*  MODIFICATION HISTORY
+002130*  ---------------------
+002140*  2026-08-09  RLM  CONTROL BREAK NOW KEYS ON RUN DATE AND LOOP
+002150*                   NAME TOGETHER, NOT RUN DATE ALONE, SO TWO
+002160*                   NAMED INSTANCES THAT RAN ON THE SAME DATE GET
+002170*                   THEIR OWN REPORT LINE INSTEAD OF BEING SUMMED
+002180*                   INTO ONE MISLEADING TOTAL.
+002190*  2026-08-09  RLM  WIDENED THE CYCLES/START/END COLUMN HEADINGS
+002191*                   TO INCLUDE THE SAME THREE-CHARACTER SPACER AS
+002192*                   THEIR DATA FIELDS, WHICH HAD LEFT EVERY
+002193*                   HEADING FROM START ONWARD PRINTING ONE COLUMN
+002194*                   OFF FROM ITS DATA.
+002195*  2026-08-09  RLM  THE AUDIT FILE OPEN IN 1000-INITIALIZE IS NOW
+002196*                   STATUS-CHECKED.  A FILE THAT WILL NOT OPEN NO
+002197*                   LONGER LEAVES THE MAIN READ LOOP SPINNING
+002198*                   FOREVER ON A STATUS THAT NEVER SATISFIES AT
+002199*                   END -- THE REPORT NOW PRINTS ITS HEADINGS,
+002210*                   LOGS A WARNING, AND ENDS CLEANLY WITH NO
+002220*                   DETAIL LINES INSTEAD.  ALSO DOCUMENTED THE
+002230*                   CONTROL BREAK'S ASSUMPTION THAT AN INSTANCE
+002240*                   RUNS AT MOST ONCE PER CALENDAR DATE.
+002250*****************************************************************
+002300
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.    IBM-370.
+002700 OBJECT-COMPUTER.    IBM-370.
+002800
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT AUDIT-FILE ASSIGN TO AUDITFIL
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-AUDIT-STATUS.
+003400
+003500     SELECT REPORT-FILE ASSIGN TO RPTFILE
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  AUDIT-FILE
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 COPY AUDITREC.
+004400
+004500 FD  REPORT-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  RPT-LINE                       PIC X(80).
+004900
+005000 WORKING-STORAGE SECTION.
+005100*****************************************************************
+005200*  SWITCHES AND COUNTERS
+005300*****************************************************************
+005400 77  WS-AUDIT-STATUS                PIC X(02) VALUE SPACES.
+005500
+005600 01  WS-SWITCHES.
+005700     05  WS-AUDIT-EOF-SW            PIC X(01) VALUE 'N'.
+005800         88  WS-AUDIT-EOF                      VALUE 'Y'.
+005900     05  WS-FIRST-GROUP-SW          PIC X(01) VALUE 'Y'.
+006000         88  WS-FIRST-GROUP    VALUE 'Y'
+006050             WHEN SET TO FALSE IS 'N'.
+006100
+006200*****************************************************************
+006300*  CONTROL-BREAK ACCUMULATORS FOR THE CURRENT RUN DATE/LOOP NAME
+006400*****************************************************************
+006500 01  WS-DATE-TOTALS.
+006600     05  WS-CURR-RUN-DATE           PIC 9(08) VALUE ZERO.
+006650     05  WS-CURR-LOOP-NAME          PIC X(08) VALUE SPACES.
+006700     05  WS-DATE-RUN-COUNT          PIC 9(04) COMP VALUE 0.
+006800     05  WS-DATE-CYCLES-DONE        PIC 9(09) COMP VALUE 0.
+006900     05  WS-DATE-START-VALUE        PIC 9(07) VALUE 0.
+007000     05  WS-DATE-END-VALUE          PIC 9(07) VALUE 0.
+007100     05  WS-DATE-STATUS             PIC X(01) VALUE 'N'.
+007200         88  WS-DATE-STATUS-NORMAL             VALUE 'N'.
+007300         88  WS-DATE-STATUS-CUT-SHORT          VALUE 'C'.
+007400
+007500*****************************************************************
+007600*  PRINT-IMAGE LINES
+007700*****************************************************************
+007800 01  WS-HDG-1.
+007900     05  FILLER                     PIC X(80) VALUE
+008000         'HELLO DAILY CYCLE-COUNT SUMMARY'.
+008100
+008200 01  WS-HDG-2.
+008300     05  FILLER                     PIC X(11) VALUE 'RUN DATE'.
+008350     05  FILLER                     PIC X(11) VALUE 'LOOP NAME'.
+008400     05  FILLER                     PIC X(07) VALUE 'RUNS'.
+008500     05  FILLER                     PIC X(12) VALUE 'CYCLES'.
+008600     05  FILLER                     PIC X(10) VALUE 'START'.
+008700     05  FILLER                     PIC X(10) VALUE 'END'.
+008800     05  FILLER                     PIC X(10) VALUE 'STATUS'.
+008900
+009000 01  WS-DET-LINE.
+009100     05  DET-RUN-DATE               PIC 9(08).
+009150     05  FILLER                     PIC X(03) VALUE SPACES.
+009160     05  DET-LOOP-NAME              PIC X(08).
+009200     05  FILLER                     PIC X(03) VALUE SPACES.
+009300     05  DET-RUN-COUNT              PIC ZZZ9.
+009400     05  FILLER                     PIC X(03) VALUE SPACES.
+009500     05  DET-CYCLES-DONE            PIC ZZZZZZZZ9.
+009600     05  FILLER                     PIC X(03) VALUE SPACES.
+009700     05  DET-START-VALUE            PIC ZZZZZZ9.
+009800     05  FILLER                     PIC X(03) VALUE SPACES.
+009900     05  DET-END-VALUE              PIC ZZZZZZ9.
+010000     05  FILLER                     PIC X(03) VALUE SPACES.
+010100     05  DET-STATUS                 PIC X(10).
+010200
+010300 PROCEDURE DIVISION.
+010400*****************************************************************
+010500*  0000-MAINLINE
+010600*****************************************************************
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+010900     PERFORM 2000-PROCESS-SUMMARY THRU 2000-PROCESS-SUMMARY-EXIT
+011000         UNTIL WS-AUDIT-EOF.
+011100     PERFORM 3000-FINISH THRU 3000-FINISH-EXIT.
+011200     STOP RUN.
+011300
+011400*****************************************************************
+011500*  1000-INITIALIZE  --  OPEN FILES, PRINT HEADINGS, PRIME READ.
+011600*****************************************************************
+011700 1000-INITIALIZE.
+011800     OPEN INPUT AUDIT-FILE.
+011900     OPEN OUTPUT REPORT-FILE.
+012000     MOVE WS-HDG-1 TO RPT-LINE.
+012100     WRITE RPT-LINE.
+012200     MOVE WS-HDG-2 TO RPT-LINE.
+012300     WRITE RPT-LINE.
+012310     IF WS-AUDIT-STATUS NOT = '00'
+012320         DISPLAY 'HELLORPT0001W - AUDIT FILE COULD NOT BE OPENED '
+012330             '(STATUS ' WS-AUDIT-STATUS ') - REPORT WILL SHOW NO '
+012340             'DETAIL LINES'
+012350         SET WS-AUDIT-EOF TO TRUE
+012360     ELSE
+012370         PERFORM 2100-READ-AUDIT THRU 2100-READ-AUDIT-EXIT
+012380     END-IF.
+012500 1000-INITIALIZE-EXIT.
+012600     EXIT.
+012700
+012800*****************************************************************
+012900*  2000-PROCESS-SUMMARY  --  ACCUMULATE ONE 'S' RECORD INTO THE
+013000*                    RUN-DATE/LOOP-NAME GROUP IT BELONGS TO,
+013050*                    ROLLING THE PRIOR GROUP'S TOTALS TO THE
+013100*                    REPORT WHEN EITHER THE RUN DATE OR THE LOOP
+013150*                    NAME CHANGES.  'D' DETAIL RECORDS ARE
+013300*                    SKIPPED.
+013400*****************************************************************
+013500 2000-PROCESS-SUMMARY.
+013600     IF AUDIT-TYPE-SUMMARY
+013700         IF WS-FIRST-GROUP
+013800             PERFORM 2200-START-GROUP THRU 2200-START-GROUP-EXIT
+013900         ELSE
+014000             IF AUDIT-RUN-DATE NOT = WS-CURR-RUN-DATE
+014010                 OR AUDIT-LOOP-NAME NOT = WS-CURR-LOOP-NAME
+014100                 PERFORM 2500-WRITE-DATE-LINE
+014200                     THRU 2500-WRITE-DATE-LINE-EXIT
+014300                 PERFORM 2200-START-GROUP
+014400                     THRU 2200-START-GROUP-EXIT
+014500             END-IF
+014600         END-IF
+014700         PERFORM 2300-ACCUMULATE-GROUP
+014800             THRU 2300-ACCUMULATE-GROUP-EXIT
+014900     END-IF.
+015000     PERFORM 2100-READ-AUDIT THRU 2100-READ-AUDIT-EXIT.
+015100 2000-PROCESS-SUMMARY-EXIT.
+015200     EXIT.
+015300
+015400*****************************************************************
+015500*  2100-READ-AUDIT
+015600*****************************************************************
+015700 2100-READ-AUDIT.
+015800     READ AUDIT-FILE
+015900         AT END
+016000             SET WS-AUDIT-EOF TO TRUE
+016100     END-READ.
+016200 2100-READ-AUDIT-EXIT.
+016300     EXIT.
+016400
+016500*****************************************************************
+016600*  2200-START-GROUP  --  BEGIN ACCUMULATING A NEW RUN-DATE/LOOP-
+016650*                    NAME GROUP.
+016700*****************************************************************
+016800 2200-START-GROUP.
+016850     MOVE AUDIT-RUN-DATE     TO WS-CURR-RUN-DATE.
+016900     MOVE AUDIT-LOOP-NAME    TO WS-CURR-LOOP-NAME.
+017000     MOVE AUDIT-START-VALUE  TO WS-DATE-START-VALUE.
+017100     MOVE ZERO               TO WS-DATE-RUN-COUNT
+017200                                WS-DATE-CYCLES-DONE.
+017300     MOVE 'N'                TO WS-DATE-STATUS.
+017400     SET WS-FIRST-GROUP TO FALSE.
+017500 2200-START-GROUP-EXIT.
+017600     EXIT.
+017700
+017800*****************************************************************
+017900*  2300-ACCUMULATE-GROUP  --  FOLD ONE RUN'S SUMMARY INTO THE
+018000*                    RUNNING TOTALS FOR ITS RUN DATE.
+018100*****************************************************************
+018200 2300-ACCUMULATE-GROUP.
+018300     ADD 1                  TO WS-DATE-RUN-COUNT.
+018400     ADD AUDIT-CYCLES-DONE  TO WS-DATE-CYCLES-DONE.
+018500     MOVE AUDIT-CNT-VALUE   TO WS-DATE-END-VALUE.
+018600     IF AUDIT-STATUS-CUT-SHORT
+018700         MOVE 'C' TO WS-DATE-STATUS
+018800     END-IF.
+018900 2300-ACCUMULATE-GROUP-EXIT.
+019000     EXIT.
+019100
+019200*****************************************************************
+019300*  2500-WRITE-DATE-LINE  --  PRINT THE TOTALS ACCUMULATED FOR ONE
+019400*                    RUN-DATE/LOOP-NAME GROUP.
+019500*****************************************************************
+019600 2500-WRITE-DATE-LINE.
+019650     MOVE WS-CURR-RUN-DATE      TO DET-RUN-DATE.
+019660     MOVE WS-CURR-LOOP-NAME     TO DET-LOOP-NAME.
+019800     MOVE WS-DATE-RUN-COUNT     TO DET-RUN-COUNT.
+019900     MOVE WS-DATE-CYCLES-DONE   TO DET-CYCLES-DONE.
+020000     MOVE WS-DATE-START-VALUE   TO DET-START-VALUE.
+020100     MOVE WS-DATE-END-VALUE     TO DET-END-VALUE.
+020200     IF WS-DATE-STATUS-CUT-SHORT
+020300         MOVE 'CUT SHORT' TO DET-STATUS
+020400     ELSE
+020500         MOVE 'NORMAL'    TO DET-STATUS
+020600     END-IF.
+020700     MOVE WS-DET-LINE TO RPT-LINE.
+020800     WRITE RPT-LINE.
+020900 2500-WRITE-DATE-LINE-EXIT.
+021000     EXIT.
+021100
+021200*****************************************************************
+021300*  3000-FINISH  --  FLUSH THE LAST RUN DATE'S TOTALS AND CLOSE.
+021400*****************************************************************
+021500 3000-FINISH.
+021600     IF NOT WS-FIRST-GROUP
+021700         PERFORM 2500-WRITE-DATE-LINE
+021750             THRU 2500-WRITE-DATE-LINE-EXIT
+021800     END-IF.
+021900     CLOSE AUDIT-FILE.
+022000     CLOSE REPORT-FILE.
+022100 3000-FINISH-EXIT.
+022200     EXIT.
