@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  OPCTLREC.CPY
+      *
+      *  Operator control record for the HELLO loop driver.  Read
+      *  fresh before every iteration so operations can signal a
+      *  running job without having to cancel it outright:
+      *
+      *    OPCTL-ABEND-FLAG - stop the job immediately, before the
+      *                       next iteration starts.  Checkpoint state
+      *                       already written for completed iterations
+      *                       is left intact for a later restart.
+      *    OPCTL-HOLD-FLAG  - pause the job cleanly after its current
+      *                       iteration, the same as the abend flag
+      *                       except reported as a lower-severity,
+      *                       resumable stop rather than an abend.
+      *
+      *  A missing control file is a normal condition (no operator
+      *  intervention requested) and is not treated as an error.
+      *
+      *  Modification History
+      *  ---------------------
+      *  2026-08-09  RLM  Initial version.
+      *****************************************************************
+       01  OPCTL-RECORD.
+           05  OPCTL-ABEND-FLAG            PIC X(01).
+               88  OPCTL-ABEND-REQUESTED              VALUE 'Y'.
+           05  OPCTL-HOLD-FLAG             PIC X(01).
+               88  OPCTL-HOLD-REQUESTED               VALUE 'Y'.
