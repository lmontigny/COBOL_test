@@ -0,0 +1,46 @@
+      *****************************************************************
+      *  AUDITREC.CPY
+      *
+      *  Audit-trail record layout for the HELLO loop driver.  Two
+      *  kinds of record share this layout, distinguished by
+      *  AUDIT-REC-TYPE:
+      *
+      *    'D' - detail   - written by B-PARA for every completed
+      *                     iteration, so operations has a durable
+      *                     trail of how many cycles ran on a given
+      *                     day, independent of the SYSOUT retention
+      *                     window.
+      *    'S' - summary  - written once per run by A-PARA when the
+      *                     loop ends, so a reporting program can tell
+      *                     whether the run reached its UNTIL
+      *                     condition normally or was cut short
+      *                     without having to replay every detail
+      *                     record.
+      *
+      *  Modification History
+      *  ---------------------
+      *  2026-08-09  RLM  Initial version (detail record only).
+      *  2026-08-09  RLM  Added AUDIT-REC-TYPE and the summary-record
+      *                   fields (start value, cycles done, status) so
+      *                   HELLORPT can build a per-run-date recap.
+      *  2026-08-09  RLM  Widened AUDIT-CNT-VALUE, AUDIT-START-VALUE,
+      *                   and AUDIT-CYCLES-DONE to PIC 9(07) to match
+      *                   the wider WS-CNT needed for higher volumes.
+      *                   Detail records are now written once per
+      *                   logging interval rather than once per
+      *                   iteration.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-REC-TYPE              PIC X(01).
+               88  AUDIT-TYPE-DETAIL                 VALUE 'D'.
+               88  AUDIT-TYPE-SUMMARY                VALUE 'S'.
+           05  AUDIT-PROGRAM-NAME          PIC X(08).
+           05  AUDIT-LOOP-NAME             PIC X(08).
+           05  AUDIT-RUN-DATE              PIC 9(08).
+           05  AUDIT-TIMESTAMP             PIC 9(08).
+           05  AUDIT-CNT-VALUE             PIC 9(07).
+           05  AUDIT-START-VALUE           PIC 9(07).
+           05  AUDIT-CYCLES-DONE           PIC 9(07).
+           05  AUDIT-STATUS                PIC X(01).
+               88  AUDIT-STATUS-NORMAL                VALUE 'N'.
+               88  AUDIT-STATUS-CUT-SHORT              VALUE 'C'.
