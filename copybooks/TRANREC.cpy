@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  TRANREC.CPY
+      *
+      *  Input transaction-record layout for the HELLO loop driver.
+      *  One record is read by B-PARA per iteration, so WS-CNT tracks
+      *  transactions actually processed rather than a plain tally.
+      *
+      *  Modification History
+      *  ---------------------
+      *  2026-08-09  RLM  Initial version.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-ID                     PIC X(10).
+           05  TRAN-DATE                   PIC 9(08).
+           05  TRAN-AMOUNT                 PIC 9(07)V99.
+           05  FILLER                      PIC X(20).
