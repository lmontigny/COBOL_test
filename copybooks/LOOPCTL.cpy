@@ -0,0 +1,33 @@
+      *****************************************************************
+      *  LOOPCTL.CPY
+      *
+      *  Control-record layout for the HELLO loop driver.  One record
+      *  describes one named loop instance: where the cycle counter
+      *  starts and the value at which the UNTIL condition is
+      *  satisfied.  Kept as a copybook so the record layout is shared
+      *  between HELLO and any utility that maintains the control
+      *  file, and so the loop limit can be changed by editing the
+      *  control file instead of recompiling HELLO.
+      *
+      *  Modification History
+      *  ---------------------
+      *  2026-08-09  RLM  Initial version (loop name, start, max).
+      *  2026-08-09  RLM  Widened the start/max values to PIC 9(07) to
+      *                   support higher transaction volumes.  Added
+      *                   LOOPCTL-LOG-INTERVAL so the number of
+      *                   iterations batched into one DISPLAY/audit
+      *                   flush can be tuned per instance instead of
+      *                   logging every single iteration.
+      *  2026-08-09  RLM  Added LOOPCTL-TRAN-DSN so each named instance
+      *                   can point at its own transaction dataset
+      *                   instead of every instance reading the same
+      *                   TRANFILE from the start.  Spaces defaults to
+      *                   TRANFILE for control records written before
+      *                   this field existed.
+      *****************************************************************
+       01  LOOPCTL-RECORD.
+           05  LOOPCTL-NAME                PIC X(08).
+           05  LOOPCTL-START-VALUE         PIC 9(07).
+           05  LOOPCTL-MAX-VALUE           PIC 9(07).
+           05  LOOPCTL-LOG-INTERVAL        PIC 9(04).
+           05  LOOPCTL-TRAN-DSN            PIC X(08).
