@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  CKPTREC.CPY
+      *
+      *  Checkpoint-record layout for the HELLO loop driver.  Written
+      *  by B-PARA after every completed iteration so that a mid-job
+      *  abend does not force the next run to redo the whole cycle;
+      *  read by A-PARA at the start of each loop instance to resume
+      *  from that instance's last completed count.  Keyed on the loop
+      *  name so one checkpoint file can carry restart data for every
+      *  instance in the LOOPCTL control file.
+      *
+      *  Modification History
+      *  ---------------------
+      *  2026-08-09  RLM  Initial version.
+      *  2026-08-09  RLM  Keyed on CKPT-LOOP-NAME so the multi-instance
+      *                   driver can keep one checkpoint per instance
+      *                   instead of a single, last-instance-wins record.
+      *  2026-08-09  RLM  Widened CKPT-LAST-CNT to PIC 9(07) to match
+      *                   the wider WS-CNT needed for higher volumes.
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-LOOP-NAME              PIC X(08).
+           05  CKPT-LAST-CNT               PIC 9(07).
