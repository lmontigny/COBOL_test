@@ -1,15 +1,589 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-
-       DATA DIVISION.
-              WORKING-STORAGE SECTION.
-              01 WS-CNT PIC 9(1) VALUE 0. 
-
-       PROCEDURE DIVISION.
-              A-PARA.
-              PERFORM B-PARA WITH TEST AFTER UNTIL WS-CNT>3.
-              STOP RUN.
-              
-              B-PARA.
-              DISPLAY 'WS-CNT : 'WS-CNT.
-              ADD 1 TO WS-CNT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLO.
+000300 AUTHOR.         R MONTIGNY.
+000400 INSTALLATION.   OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.   2024-01-05.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  --------------------
+001000*  2024-01-05  RLM  ORIGINAL VERSION - FIXED 4-CYCLE COUNTER LOOP.
+001100*  2026-08-09  RLM  LOOP LIMIT AND START VALUE NOW COME FROM THE
+001200*                   LOOPCTL CONTROL FILE INSTEAD OF A LITERAL, SO
+001300*                   THE CYCLE COUNT CAN BE CHANGED WITHOUT A
+001400*                   RECOMPILE.
+001450*  2026-08-09  RLM  ADDED CHECKPOINT/RESTART.  B-PARA NOW WRITES
+001460*                   ITS LAST COMPLETED COUNT TO THE CKPT FILE
+001470*                   EACH ITERATION AND A-PARA RESUMES FROM IT ON
+001480*                   THE NEXT RUN INSTEAD OF STARTING OVER.
+001490*  2026-08-09  RLM  ADDED AUDIT-FILE.  B-PARA NOW APPENDS A
+001491*                   TIMESTAMPED RECORD PER ITERATION SO THE CYCLE
+001492*                   HISTORY SURVIVES PAST SYSOUT RETENTION.
+001493*  2026-08-09  RLM  ADDED WS-CNT WRAPAROUND VALIDATION.  B-PARA
+001494*                   NOW ABENDS RATHER THAN SILENTLY WRAPPING IF A
+001495*                   FUTURE UNTIL THRESHOLD EXCEEDS PIC 9(01).
+001496*  2026-08-09  RLM  A-PARA NOW WRITES A SUMMARY AUDIT RECORD AT
+001497*                   END OF RUN (START/END VALUE, CYCLES DONE,
+001498*                   NORMAL-OR-CUT-SHORT STATUS) FOR HELLORPT.
+001501*  2026-08-09  RLM  A-PARA NOW SETS RETURN-CODE EXPLICITLY: 0 FOR
+001502*                   A CLEAN COMPLETION, 8 IF THE CHECKPOINT FILE
+001503*                   COULD NOT BE READ, 16 IF THE CYCLE ABENDED.
+001505*  2026-08-09  RLM  A-PARA IS NOW A DRIVER OVER EVERY INSTANCE IN
+001506*                   THE LOOPCTL FILE INSTEAD OF JUST THE FIRST
+001507*                   RECORD, SO ONE JOB STEP CAN RUN ALL OF THEM.
+001508*                   CKPT-FILE IS NOW KEYED BY LOOP NAME SO EACH
+001509*                   INSTANCE KEEPS ITS OWN RESTART POINT.
+001511*  2026-08-09  RLM  B-PARA NOW READS ONE RECORD PER ITERATION
+001512*                   FROM A NEW TRANSACTION-FILE INSTEAD OF JUST
+001513*                   INCREMENTING A COUNTER, SO WS-CNT REFLECTS
+001514*                   RECORDS PROCESSED.  RUNNING OUT OF INPUT
+001515*                   BEFORE THE CONTROL-FILE MAX IS REACHED NOW
+001516*                   ENDS THAT INSTANCE'S CYCLE AND IS REPORTED AS
+001517*                   CUT SHORT.  A CHECKPOINT RESUME NOW SKIPS
+001518*                   PAST THE TRANSACTIONS ALREADY PROCESSED ON A
+001519*                   PRIOR RUN SO A RESTART DOES NOT REPROCESS
+001520*                   THEM.
+001522*  2026-08-09  RLM  WIDENED WS-CNT AND THE RELATED CHECKPOINT,
+001523*                   CONTROL, AND AUDIT COUNTERS TO PIC 9(07) FOR
+001524*                   HIGHER TRANSACTION VOLUMES.  THE DISPLAY AND
+001525*                   DETAIL AUDIT WRITE ARE NO LONGER DONE EVERY
+001526*                   ITERATION -- THEY NOW FLUSH ONCE PER
+001527*                   LOOPCTL-LOG-INTERVAL ITERATIONS (AND ONCE
+001528*                   MORE FOR ANY PARTIAL BATCH AT THE END OF AN
+001529*                   INSTANCE) SO SYSOUT AND THE AUDIT FILE DO NOT
+001530*                   FILL UP ONE LINE PER RECORD ON HIGH-VOLUME
+001531*                   RUNS.  CHECKPOINT WRITES REMAIN EVERY
+001532*                   ITERATION SO RESTART GRANULARITY IS UNCHANGED.
+001534*  2026-08-09  RLM  B-PARA NOW CHECKS A NEW OPERATOR CONTROL
+001535*                   RECORD BEFORE EACH ITERATION.  AN ABEND-FLAG
+001536*                   STOPS THE JOB IMMEDIATELY; A HOLD-FLAG PAUSES
+001537*                   IT CLEANLY WITH A LOWER-SEVERITY RETURN-CODE.
+001538*                   EITHER WAY CHECKPOINT STATE ALREADY WRITTEN IS
+001539*                   LEFT INTACT SO THE JOB CAN BE RESTARTED
+001540*                   WITHOUT LOSING PROGRESS.
+001542*  2026-08-09  RLM  TRANSACTION-FILE IS NOW OPENED AND CLOSED PER
+001543*                   INSTANCE INSTEAD OF ONCE FOR THE WHOLE JOB
+001544*                   STEP, AND WS-TRAN-EOF IS RESET WITH IT, SO
+001545*                   EACH NAMED INSTANCE READS ITS OWN TRANSACTIONS
+001546*                   FROM THE BEGINNING OF THE FILE INSTEAD OF
+001547*                   PICKING UP WHEREVER THE PRIOR INSTANCE LEFT
+001548*                   OFF.  A-PARA NOW ALSO SETS RETURN-CODE TO 4
+001549*                   WHEN ANY INSTANCE RAN OUT OF TRANSACTION INPUT
+001550*                   BEFORE REACHING ITS CONTROL-FILE MAXIMUM,
+001551*                   INSTEAD OF REPORTING THAT CUT-SHORT RUN AS A
+001552*                   CLEAN COMPLETION.
+001553*  2026-08-09  RLM  B-PARA'S CYCLE IS NOW SKIPPED ENTIRELY WHEN AN
+001554*                   INSTANCE RESUMES FROM A CHECKPOINT ALREADY AT
+001555*                   OR PAST ITS CONTROL-FILE MAXIMUM, INSTEAD OF
+001556*                   ALWAYS RUNNING ONE EXTRA ITERATION.
+001557*                   WS-LAST-CNT IS NOW RESET ALONGSIDE
+001558*                   WS-START-CNT AT THE TOP OF EACH INSTANCE SO A
+001559*                   ZERO-ITERATION INSTANCE'S SUMMARY RECORD DOES
+001560*                   NOT REPORT A PRIOR INSTANCE'S STALE END VALUE.
+001561*                   EACH NAMED INSTANCE NOW READS TRANSACTIONS
+001562*                   FROM ITS OWN DATASET, NAMED BY THE NEW
+001563*                   LOOPCTL-TRAN-DSN FIELD (DEFAULTING TO TRANFILE
+001564*                   WHEN BLANK), INSTEAD OF EVERY INSTANCE SHARING
+001565*                   TRANFILE AND DOUBLE-PROCESSING THE SAME
+001566*                   RECORDS.
+001567*  2026-08-09  RLM  LOOPCTL-FILE AND TRANSACTION-FILE OPENS ARE
+001568*                   NOW STATUS-CHECKED LIKE EVERY OTHER FILE IN
+001569*                   THIS PROGRAM.  A LOOPCTL-FILE THAT WILL NOT
+001570*                   OPEN NOW STOPS THE JOB WITH A CLEAR MESSAGE
+001571*                   AND RETURN-CODE INSTEAD OF THE UNCONTROLLED
+001572*                   RUNTIME ABEND IT USED TO PRODUCE.  A
+001573*                   TRANSACTION-FILE THAT WILL NOT OPEN (A BLANK
+001574*                   OR MISTYPED LOOPCTL-TRAN-DSN, OR A MISSING
+001575*                   DATASET) NOW MARKS THAT INSTANCE AS OUT OF
+001576*                   INPUT IMMEDIATELY, INSTEAD OF LEAVING
+001577*                   WS-TRAN-EOF UNSET AND RUNNING THE FULL CYCLE
+001578*                   AGAINST AN UNOPENED FILE AS A FALSE "NORMAL"
+001579*                   COMPLETION.
+001580*****************************************************************
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.    IBM-370.
+002000 OBJECT-COMPUTER.    IBM-370.
+002300
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT LOOPCTL-FILE ASSIGN TO LOOPCTL
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002710         FILE STATUS IS WS-LOOPCTL-STATUS.
+002750
+002760     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+002762         ORGANIZATION IS INDEXED
+002764         ACCESS MODE IS DYNAMIC
+002766         RECORD KEY IS CKPT-LOOP-NAME
+002780         FILE STATUS IS WS-CKPT-STATUS.
+002790
+002792     SELECT AUDIT-FILE ASSIGN TO AUDITFIL
+002794         ORGANIZATION IS LINE SEQUENTIAL
+002796         FILE STATUS IS WS-AUDIT-STATUS.
+002798
+002801     SELECT TRANSACTION-FILE ASSIGN TO DYNAMIC WS-TRAN-DSN
+002802         ORGANIZATION IS LINE SEQUENTIAL
+002803         FILE STATUS IS WS-TRAN-STATUS.
+002804
+002805     SELECT OPCTL-FILE ASSIGN TO OPCTLFIL
+002806         ORGANIZATION IS LINE SEQUENTIAL
+002807         FILE STATUS IS WS-OPCTL-STATUS.
+002808
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  LOOPCTL-FILE
+003200     RECORDING MODE IS F
+003300     LABEL RECORDS ARE STANDARD.
+003400 COPY LOOPCTL.
+003450
+003460 FD  CKPT-FILE
+003480     LABEL RECORDS ARE STANDARD.
+003490 COPY CKPTREC.
+003495
+003496 FD  AUDIT-FILE
+003497     RECORDING MODE IS F
+003498     LABEL RECORDS ARE STANDARD.
+003499 COPY AUDITREC.
+003500
+003510 FD  TRANSACTION-FILE
+003520     RECORDING MODE IS F
+003530     LABEL RECORDS ARE STANDARD.
+003540 COPY TRANREC.
+003550
+003560 FD  OPCTL-FILE
+003570     RECORDING MODE IS F
+003580     LABEL RECORDS ARE STANDARD.
+003590 COPY OPCTLREC.
+003595
+003600 WORKING-STORAGE SECTION.
+003700*****************************************************************
+003800*  SWITCHES AND COUNTERS
+003900*****************************************************************
+004000 77  WS-CNT                      PIC 9(07) VALUE 0.
+004050 77  WS-CNT-MAX-VALUE            PIC 9(07) VALUE 9999999.
+004060 77  WS-START-CNT                PIC 9(07) VALUE 0.
+004065 77  WS-LAST-CNT                 PIC 9(07) VALUE 0.
+004070 77  WS-CYCLES-DONE              PIC 9(07) COMP VALUE 0.
+004100 77  WS-LOOPCTL-MAX              PIC 9(07) VALUE 3.
+004145 77  WS-LOOPCTL-STATUS           PIC X(02) VALUE SPACES.
+004150 77  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+004160 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+004165 77  WS-TRAN-STATUS              PIC X(02) VALUE SPACES.
+004167 77  WS-OPCTL-STATUS             PIC X(02) VALUE SPACES.
+004170 77  WS-PROGRAM-NAME             PIC X(08) VALUE 'HELLO'.
+004180 77  WS-RUN-STATUS               PIC X(01) VALUE SPACE.
+004190 77  WS-CURRENT-LOOP-NAME        PIC X(08) VALUE SPACES.
+004195 77  WS-SKIP-CNT                 PIC 9(07) COMP VALUE 0.
+004196 77  WS-LOOPCTL-START-CNT        PIC 9(07) VALUE 0.
+004197 77  WS-LOG-INTERVAL             PIC 9(04) COMP VALUE 1.
+004198 77  WS-SINCE-FLUSH              PIC 9(04) COMP VALUE 0.
+004199 77  WS-TRAN-DSN                 PIC X(08) VALUE 'TRANFILE'.
+004200
+004210 01  WS-CURRENT-DATE-TIME.
+004220     05  WS-RUN-DATE             PIC 9(08).
+004230     05  WS-RUN-TIME             PIC 9(08).
+004240
+004300 01  WS-SWITCHES.
+004400     05  WS-LOOPCTL-EOF-SW       PIC X(01) VALUE 'N'.
+004500         88  WS-LOOPCTL-EOF                VALUE 'Y'.
+004550     05  WS-CKPT-FOUND-SW        PIC X(01) VALUE 'N'.
+004555         88  WS-CKPT-FOUND                 VALUE 'Y'
+004558             WHEN SET TO FALSE IS 'N'.
+004570     05  WS-CKPT-ERROR-SW        PIC X(01) VALUE 'N'.
+004580         88  WS-CKPT-ERROR                 VALUE 'Y'.
+004590     05  WS-CKPT-REWRITE-SW      PIC X(01) VALUE 'N'.
+004600         88  WS-CKPT-NEEDS-WRITE           VALUE 'Y'
+004650             WHEN SET TO FALSE IS 'N'.
+004660     05  WS-TRAN-EOF-SW          PIC X(01) VALUE 'N'.
+004670         88  WS-TRAN-EOF                   VALUE 'Y'
+004675             WHEN SET TO FALSE IS 'N'.
+004680     05  WS-OPCTL-ABEND-SW       PIC X(01) VALUE 'N'.
+004685         88  WS-OPCTL-ABEND-REQUESTED      VALUE 'Y'
+004686             WHEN SET TO FALSE IS 'N'.
+004690     05  WS-OPCTL-HOLD-SW        PIC X(01) VALUE 'N'.
+004695         88  WS-OPCTL-HOLD-REQUESTED       VALUE 'Y'
+004696             WHEN SET TO FALSE IS 'N'.
+004697     05  WS-CUT-SHORT-SW         PIC X(01) VALUE 'N'.
+004698         88  WS-ANY-CUT-SHORT              VALUE 'Y'.
+004699
+004700 PROCEDURE DIVISION.
+004800*****************************************************************
+004900*  A-PARA  --  MAINLINE DRIVER.  OPENS THE SHARED FILES ONCE FOR
+005000*              THE JOB STEP, THEN RUNS THE B-PARA CYCLE ONCE FOR
+005100*              EVERY LOOP INSTANCE IN THE LOOPCTL CONTROL FILE,
+005150*              LOGGING EACH INSTANCE'S RESULTS SEPARATELY TO THE
+005160*              AUDIT TRAIL.
+005200*****************************************************************
+005300 A-PARA.
+005400     OPEN INPUT LOOPCTL-FILE.
+005401     IF WS-LOOPCTL-STATUS NOT = '00'
+005402         DISPLAY 'HELLO0007E - LOOPCTL CONTROL FILE COULD NOT BE '
+005403             'OPENED (STATUS ' WS-LOOPCTL-STATUS ') - JOB STEP '
+005404             'CANNOT RUN WITHOUT IT'
+005405         MOVE 16 TO RETURN-CODE
+005406         STOP RUN
+005407     END-IF.
+005410     PERFORM 1200-OPEN-CKPT THRU 1200-OPEN-CKPT-EXIT.
+005420     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+005430     PERFORM 1500-OPEN-AUDIT THRU 1500-OPEN-AUDIT-EXIT.
+005440
+005450     PERFORM 1100-READ-LOOPCTL THRU 1100-READ-LOOPCTL-EXIT.
+005460     PERFORM 1300-RUN-INSTANCE THRU 1300-RUN-INSTANCE-EXIT
+005470         UNTIL WS-LOOPCTL-EOF.
+005480
+005490     CLOSE LOOPCTL-FILE.
+005500     CLOSE CKPT-FILE.
+005510     CLOSE AUDIT-FILE.
+005520
+005530     IF WS-CKPT-ERROR
+005540         DISPLAY 'HELLO0002W - CHECKPOINT COULD NOT BE READ FOR '
+005550             'ONE OR MORE INSTANCES - RAN FROM CONTROL-FILE '
+005560             'START VALUE'
+005570         MOVE 8 TO RETURN-CODE
+005580     ELSE
+005585         IF WS-ANY-CUT-SHORT
+005586             DISPLAY 'HELLO0005W - ONE OR MORE INSTANCES RAN OUT '
+005587                 'OF TRANSACTION INPUT BEFORE REACHING THEIR '
+005588                 'CONTROL-FILE MAXIMUM'
+005589             MOVE 4 TO RETURN-CODE
+005590         ELSE
+005595             MOVE 0 TO RETURN-CODE
+005596         END-IF
+005600     END-IF.
+005610
+005700     STOP RUN.
+005800
+005900*****************************************************************
+006000*  1100-READ-LOOPCTL  --  READ THE NEXT LOOP-INSTANCE CONTROL
+006100*                    RECORD.
+006200*****************************************************************
+006300 1100-READ-LOOPCTL.
+006400     READ LOOPCTL-FILE
+006500         AT END
+006600             SET WS-LOOPCTL-EOF TO TRUE
+006700     END-READ.
+006800 1100-READ-LOOPCTL-EXIT.
+006900     EXIT.
+007000
+007100*****************************************************************
+007200*  1200-OPEN-CKPT  --  OPEN THE CHECKPOINT FILE FOR UPDATE.  THE
+007300*                    FIRST RUN ON A NEW SYSTEM WILL NOT FIND THE
+007400*                    FILE YET, SO A NOT-FOUND STATUS ON THE I-O
+007500*                    OPEN IS TREATED AS "CREATE IT NOW" RATHER
+007600*                    THAN AS AN ERROR.
+007700*****************************************************************
+007800 1200-OPEN-CKPT.
+007900     OPEN I-O CKPT-FILE.
+008000     IF WS-CKPT-STATUS = '35'
+008100         OPEN OUTPUT CKPT-FILE
+008200         CLOSE CKPT-FILE
+008300         OPEN I-O CKPT-FILE
+008400     END-IF.
+008500 1200-OPEN-CKPT-EXIT.
+008600     EXIT.
+008700
+008800*****************************************************************
+008900*  1300-RUN-INSTANCE  --  RUN ONE COMPLETE LOOP INSTANCE (RESUME,
+009000*                    CYCLE, SUMMARIZE), THEN READ THE NEXT
+009100*                    CONTROL RECORD.
+009200*****************************************************************
+009300 1300-RUN-INSTANCE.
+009400     MOVE LOOPCTL-NAME        TO WS-CURRENT-LOOP-NAME.
+009500     MOVE LOOPCTL-START-VALUE TO WS-CNT.
+009550     MOVE LOOPCTL-START-VALUE TO WS-LOOPCTL-START-CNT.
+009600     MOVE LOOPCTL-MAX-VALUE   TO WS-LOOPCTL-MAX.
+009700     MOVE ZERO                TO WS-CYCLES-DONE.
+009710     MOVE ZERO                TO WS-SINCE-FLUSH.
+009720     MOVE LOOPCTL-LOG-INTERVAL TO WS-LOG-INTERVAL.
+009730     IF WS-LOG-INTERVAL = ZERO
+009740         MOVE 1 TO WS-LOG-INTERVAL
+009750     END-IF.
+009760     IF LOOPCTL-TRAN-DSN = SPACES
+009770         MOVE 'TRANFILE' TO WS-TRAN-DSN
+009780     ELSE
+009790         MOVE LOOPCTL-TRAN-DSN TO WS-TRAN-DSN
+009795     END-IF.
+009800
+009810     SET WS-TRAN-EOF TO FALSE.
+009820     OPEN INPUT TRANSACTION-FILE.
+009830     IF WS-TRAN-STATUS NOT = '00'
+009840         DISPLAY 'HELLO0006W - TRANSACTION FILE ' WS-TRAN-DSN
+009850             ' COULD NOT BE OPENED (STATUS ' WS-TRAN-STATUS
+009860             ') FOR INSTANCE ' WS-CURRENT-LOOP-NAME
+009870             ' - INSTANCE TREATED AS CUT SHORT'
+009880         SET WS-TRAN-EOF TO TRUE
+009890     END-IF.
+009900     PERFORM 1000-RESUME-FROM-CKPT
+009950         THRU 1000-RESUME-FROM-CKPT-EXIT.
+010000     MOVE WS-CNT TO WS-START-CNT.
+010005     MOVE WS-CNT TO WS-LAST-CNT.
+010050     PERFORM 1400-SKIP-PROCESSED-TRAN
+010060         THRU 1400-SKIP-PROCESSED-TRAN-EXIT.
+010100
+010200     IF WS-CNT NOT > WS-LOOPCTL-MAX AND NOT WS-TRAN-EOF
+010210         PERFORM B-PARA WITH TEST AFTER
+010250             UNTIL WS-CNT > WS-LOOPCTL-MAX OR WS-TRAN-EOF
+010260     END-IF.
+010300
+010310     IF WS-SINCE-FLUSH > 0
+010320         PERFORM 3000-WRITE-AUDIT THRU 3000-WRITE-AUDIT-EXIT
+010330         MOVE ZERO TO WS-SINCE-FLUSH
+010340     END-IF.
+010350     IF WS-CNT > WS-LOOPCTL-MAX
+010360         MOVE 'N' TO WS-RUN-STATUS
+010370     ELSE
+010380         MOVE 'C' TO WS-RUN-STATUS
+010385         SET WS-ANY-CUT-SHORT TO TRUE
+010390     END-IF.
+010500     PERFORM 4000-WRITE-SUMMARY THRU 4000-WRITE-SUMMARY-EXIT.
+010510     CLOSE TRANSACTION-FILE.
+010600
+010700     PERFORM 1100-READ-LOOPCTL THRU 1100-READ-LOOPCTL-EXIT.
+010800 1300-RUN-INSTANCE-EXIT.
+010900     EXIT.
+011000
+011100*****************************************************************
+011200*  1000-RESUME-FROM-CKPT  --  IF A CHECKPOINT RECORD EXISTS FOR
+011300*                    THE CURRENT LOOP NAME, RESUME WS-CNT FROM
+011400*                    THE LAST COMPLETED COUNT INSTEAD OF THE
+011500*                    CONTROL-FILE START VALUE.  A MISSING
+011600*                    CHECKPOINT RECORD IS A NORMAL, FRESH START --
+011700*                    ONLY A GENUINE READ ERROR IS FLAGGED.
+011800*****************************************************************
+011900 1000-RESUME-FROM-CKPT.
+012000     SET WS-CKPT-NEEDS-WRITE TO FALSE.
+012050     SET WS-CKPT-FOUND TO FALSE.
+012100     MOVE WS-CURRENT-LOOP-NAME TO CKPT-LOOP-NAME.
+012200     READ CKPT-FILE
+012300         INVALID KEY
+012400             CONTINUE
+012500         NOT INVALID KEY
+012600             MOVE CKPT-LAST-CNT TO WS-CNT
+012700             SET WS-CKPT-FOUND TO TRUE
+012800             SET WS-CKPT-NEEDS-WRITE TO TRUE
+012900     END-READ.
+013000     IF WS-CKPT-STATUS NOT = '00' AND WS-CKPT-STATUS NOT = '23'
+013100         SET WS-CKPT-ERROR TO TRUE
+013200     END-IF.
+013300 1000-RESUME-FROM-CKPT-EXIT.
+013400     EXIT.
+013500
+013510*****************************************************************
+013520*  1400-SKIP-PROCESSED-TRAN  --  WHEN A CHECKPOINT MOVED WS-CNT
+013530*                    PAST THIS INSTANCE'S CONTROL-FILE START
+013540*                    VALUE, THE TRANSACTIONS BETWEEN THE TWO WERE
+013550*                    ALREADY PROCESSED ON A PRIOR RUN.  SKIP PAST
+013560*                    THAT MANY INPUT RECORDS NOW SO B-PARA PICKS
+013570*                    UP WITH THE NEXT UNPROCESSED TRANSACTION
+013580*                    INSTEAD OF REPROCESSING THEM.
+013590*****************************************************************
+013600 1400-SKIP-PROCESSED-TRAN.
+013610     IF WS-CKPT-FOUND
+013620         SUBTRACT WS-LOOPCTL-START-CNT FROM WS-CNT
+013630             GIVING WS-SKIP-CNT
+013640         PERFORM 1650-READ-TRANSACTION
+013650             THRU 1650-READ-TRANSACTION-EXIT
+013660             WS-SKIP-CNT TIMES
+013670     END-IF.
+013680 1400-SKIP-PROCESSED-TRAN-EXIT.
+013690     EXIT.
+013700
+013710*****************************************************************
+013720*  1650-READ-TRANSACTION  --  READ THE NEXT INPUT TRANSACTION
+013730*                    RECORD.
+013740*****************************************************************
+013750 1650-READ-TRANSACTION.
+013760     READ TRANSACTION-FILE
+013770         AT END
+013780             SET WS-TRAN-EOF TO TRUE
+013790     END-READ.
+013800 1650-READ-TRANSACTION-EXIT.
+013810     EXIT.
+013820
+013830*****************************************************************
+013840*  1750-CHECK-OPERATOR-CONTROL  --  RE-READ THE OPERATOR CONTROL
+013850*                    FILE FRESH ON EVERY CALL, SINCE OPERATIONS
+013860*                    MAY CHANGE IT AT ANY TIME WHILE THE JOB IS
+013870*                    RUNNING.  A MISSING FILE MEANS NO
+013880*                    INTERVENTION REQUESTED, NOT AN ERROR.
+013890*****************************************************************
+013900 1750-CHECK-OPERATOR-CONTROL.
+013910     SET WS-OPCTL-ABEND-REQUESTED TO FALSE.
+013920     SET WS-OPCTL-HOLD-REQUESTED TO FALSE.
+013930     OPEN INPUT OPCTL-FILE.
+013940     IF WS-OPCTL-STATUS = '00'
+013950         READ OPCTL-FILE
+013960             NOT AT END
+013970                 IF OPCTL-ABEND-REQUESTED
+013980                     SET WS-OPCTL-ABEND-REQUESTED TO TRUE
+013990                 END-IF
+014000                 IF OPCTL-HOLD-REQUESTED
+014010                     SET WS-OPCTL-HOLD-REQUESTED TO TRUE
+014020                 END-IF
+014030         END-READ
+014040         CLOSE OPCTL-FILE
+014050     END-IF.
+014060 1750-CHECK-OPERATOR-CONTROL-EXIT.
+014070     EXIT.
+014080
+014090*****************************************************************
+014100*  1500-OPEN-AUDIT  --  OPEN THE AUDIT TRAIL FOR APPEND.  THE
+014110*                    FIRST RUN ON A NEW SYSTEM WILL NOT FIND THE
+014120*                    FILE YET, SO A NOT-FOUND STATUS ON THE
+014130*                    EXTEND OPEN IS TREATED AS "CREATE IT NOW"
+014140*                    RATHER THAN AS AN ERROR.
+014150*****************************************************************
+014160 1500-OPEN-AUDIT.
+014170     OPEN EXTEND AUDIT-FILE.
+014180     IF WS-AUDIT-STATUS = '35'
+014190         OPEN OUTPUT AUDIT-FILE
+014200     END-IF.
+014210 1500-OPEN-AUDIT-EXIT.
+014220     EXIT.
+014230
+014240*****************************************************************
+014250*  1700-VALIDATE-CNT  --  REFUSE TO LET WS-CNT WRAP AROUND ITS
+014260*                    PICTURE.  IF THE COUNTER IS ALREADY AT ITS
+014270*                    HIGHEST REPRESENTABLE VALUE, THE FOLLOWING
+014280*                    ADD WOULD SILENTLY RESET IT TO ZERO AND TURN
+014290*                    A BOUNDED LOOP INTO A RUNAWAY ONE, SO THIS
+014300*                    ABENDS THE JOB INSTEAD.
+014310*****************************************************************
+014320 1700-VALIDATE-CNT.
+014330     IF WS-CNT >= WS-CNT-MAX-VALUE
+014340         DISPLAY 'HELLO0001E - WS-CNT AT MAXIMUM VALUE '
+014350             WS-CNT-MAX-VALUE ' - ADD WOULD WRAP TO ZERO'
+014360         GO TO 9999-ABEND
+014370     END-IF.
+014380 1700-VALIDATE-CNT-EXIT.
+014390     EXIT.
+014400
+014410*****************************************************************
+014420*  B-PARA  --  ONE CYCLE OF THE LOOP.
+014430*****************************************************************
+014440 B-PARA.
+014450     PERFORM 1750-CHECK-OPERATOR-CONTROL
+014460         THRU 1750-CHECK-OPERATOR-CONTROL-EXIT.
+014470     IF WS-OPCTL-ABEND-REQUESTED OR WS-OPCTL-HOLD-REQUESTED
+014480         GO TO 9998-OPERATOR-STOP
+014490     END-IF.
+014500     PERFORM 1650-READ-TRANSACTION
+014510         THRU 1650-READ-TRANSACTION-EXIT.
+014520     IF NOT WS-TRAN-EOF
+014530         PERFORM 1700-VALIDATE-CNT THRU 1700-VALIDATE-CNT-EXIT
+014540         MOVE WS-CNT TO WS-LAST-CNT
+014550         ADD 1 TO WS-CNT
+014560         ADD 1 TO WS-CYCLES-DONE
+014570         PERFORM 2000-WRITE-CKPT THRU 2000-WRITE-CKPT-EXIT
+014580         ADD 1 TO WS-SINCE-FLUSH
+014590         IF WS-SINCE-FLUSH >= WS-LOG-INTERVAL
+014600             PERFORM 3000-WRITE-AUDIT THRU 3000-WRITE-AUDIT-EXIT
+014610             MOVE ZERO TO WS-SINCE-FLUSH
+014620         END-IF
+014630     END-IF.
+014640
+014650*****************************************************************
+014660*  2000-WRITE-CKPT  --  RECORD THE LAST COMPLETED COUNT SO A
+014670*                    RESTART CAN PICK UP WHERE THIS RUN LEFT OFF.
+014680*                    THE FIRST WRITE FOR AN INSTANCE ADDS A NEW
+014690*                    KEYED RECORD; EVERY WRITE AFTER THAT REWRITES
+014700*                    IT IN PLACE.
+014710*****************************************************************
+014720 2000-WRITE-CKPT.
+014730     MOVE WS-CURRENT-LOOP-NAME TO CKPT-LOOP-NAME.
+014740     MOVE WS-CNT               TO CKPT-LAST-CNT.
+014750     IF WS-CKPT-NEEDS-WRITE
+014760         REWRITE CKPT-RECORD
+014770     ELSE
+014780         WRITE CKPT-RECORD
+014790         SET WS-CKPT-NEEDS-WRITE TO TRUE
+014800     END-IF.
+014810 2000-WRITE-CKPT-EXIT.
+014820     EXIT.
+014830
+014840*****************************************************************
+014850*  3000-WRITE-AUDIT  --  FLUSH ONE BATCHED PROGRESS LINE AND
+014860*                    DETAIL AUDIT RECORD, COVERING EVERY
+014870*                    ITERATION SINCE THE LAST FLUSH.  CALLED
+014880*                    EVERY WS-LOG-INTERVAL ITERATIONS RATHER
+014890*                    THAN EVERY SINGLE ONE, SO HIGH-VOLUME RUNS
+014900*                    DO NOT FLOOD SYSOUT OR THE AUDIT FILE.
+014910*****************************************************************
+014920 3000-WRITE-AUDIT.
+014930     DISPLAY 'WS-CNT : ' WS-CNT ' TRAN-ID : ' TRAN-ID.
+014940     ACCEPT WS-RUN-TIME FROM TIME.
+014950     MOVE 'D'                  TO AUDIT-REC-TYPE.
+014960     MOVE WS-PROGRAM-NAME      TO AUDIT-PROGRAM-NAME.
+014970     MOVE WS-CURRENT-LOOP-NAME TO AUDIT-LOOP-NAME.
+014980     MOVE WS-RUN-DATE          TO AUDIT-RUN-DATE.
+014990     MOVE WS-RUN-TIME          TO AUDIT-TIMESTAMP.
+015000     MOVE WS-CNT               TO AUDIT-CNT-VALUE.
+015010     MOVE ZERO                 TO AUDIT-START-VALUE
+015020                                  AUDIT-CYCLES-DONE.
+015030     MOVE SPACE                TO AUDIT-STATUS.
+015040     WRITE AUDIT-RECORD.
+015050 3000-WRITE-AUDIT-EXIT.
+015060     EXIT.
+015070
+015080*****************************************************************
+015090*  4000-WRITE-SUMMARY  --  APPEND THE ONE SUMMARY RECORD FOR THIS
+015100*                    INSTANCE, SHOWING WHERE THE COUNTER STARTED
+015110*                    AND ENDED, HOW MANY CYCLES COMPLETED, AND
+015120*                    WHETHER THE UNTIL CONDITION WAS SATISFIED
+015130*                    NORMALLY OR THE RUN WAS CUT SHORT.
+015140*****************************************************************
+015150 4000-WRITE-SUMMARY.
+015160     ACCEPT WS-RUN-TIME FROM TIME.
+015170     MOVE 'S'                  TO AUDIT-REC-TYPE.
+015180     MOVE WS-PROGRAM-NAME      TO AUDIT-PROGRAM-NAME.
+015190     MOVE WS-CURRENT-LOOP-NAME TO AUDIT-LOOP-NAME.
+015200     MOVE WS-RUN-DATE          TO AUDIT-RUN-DATE.
+015210     MOVE WS-RUN-TIME          TO AUDIT-TIMESTAMP.
+015220     MOVE WS-LAST-CNT          TO AUDIT-CNT-VALUE.
+015230     MOVE WS-START-CNT         TO AUDIT-START-VALUE.
+015240     MOVE WS-CYCLES-DONE       TO AUDIT-CYCLES-DONE.
+015250     MOVE WS-RUN-STATUS        TO AUDIT-STATUS.
+015260     WRITE AUDIT-RECORD.
+015270 4000-WRITE-SUMMARY-EXIT.
+015280     EXIT.
+015290
+015300*****************************************************************
+015310*  9998-OPERATOR-STOP  --  UNCONDITIONAL, CONTROLLED TERMINATION
+015320*                    REQUESTED BY OPERATIONS THROUGH THE OPERATOR
+015330*                    CONTROL FILE.  AN ABEND-FLAG STOP IS REPORTED
+015340*                    AT THE SAME SEVERITY AS A PROGRAM ABEND
+015350*                    (RETURN-CODE 16); A HOLD-FLAG STOP IS A
+015360*                    CLEAN, RESUMABLE PAUSE (RETURN-CODE 4).
+015370*                    THE CHECKPOINT ALREADY WRITTEN FOR COMPLETED
+015380*                    ITERATIONS IS LEFT INTACT.  REACHED BY GO TO,
+015390*                    NOT PERFORM.
+015400*****************************************************************
+015410 9998-OPERATOR-STOP.
+015420     MOVE 'C' TO WS-RUN-STATUS.
+015430     IF WS-SINCE-FLUSH > 0
+015440         PERFORM 3000-WRITE-AUDIT THRU 3000-WRITE-AUDIT-EXIT
+015450         MOVE ZERO TO WS-SINCE-FLUSH
+015460     END-IF.
+015470     PERFORM 4000-WRITE-SUMMARY THRU 4000-WRITE-SUMMARY-EXIT.
+015480     IF WS-OPCTL-ABEND-REQUESTED
+015490         DISPLAY 'HELLO0003W - OPERATOR ABEND-FLAG SET - '
+015500             'STOPPING JOB BEFORE NEXT ITERATION'
+015510         MOVE 16 TO RETURN-CODE
+015520     ELSE
+015530         DISPLAY 'HELLO0004I - OPERATOR HOLD-FLAG SET - '
+015540             'PAUSING JOB BEFORE NEXT ITERATION'
+015550         MOVE 4 TO RETURN-CODE
+015560     END-IF.
+015570     STOP RUN.
+015580
+015590*****************************************************************
+015600*  9999-ABEND  --  UNCONDITIONAL, CONTROLLED TERMINATION FOR
+015610*                    ERRORS DETECTED DURING THE CYCLE.  REACHED
+015620*                    BY GO TO, NOT PERFORM.
+015630*****************************************************************
+015640 9999-ABEND.
+015650     MOVE 'C' TO WS-RUN-STATUS.
+015660     PERFORM 4000-WRITE-SUMMARY THRU 4000-WRITE-SUMMARY-EXIT.
+015670     MOVE 16 TO RETURN-CODE.
+015680     STOP RUN.
